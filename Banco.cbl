@@ -1,19 +1,123 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANCO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ArchivoCuentas ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NumeroCuenta
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+
+           SELECT ArchivoAuditoria ASSIGN TO "AUDITORIA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+
+           SELECT ArchivoLote ASSIGN TO "LOTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LOTE.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ArchivoCuentas
+           LABEL RECORDS ARE STANDARD.
+       01  Cuenta.
+           05 NumeroCuenta PIC 9(8).
+           05 Nombre PIC X(15).
+           05 TipoCuenta PIC X(1).
+           05 Saldo PIC 9(9).
+
+       FD  ArchivoAuditoria
+           LABEL RECORDS ARE STANDARD.
+       01  RegistroAuditoria PIC X(80).
+
+       FD  ArchivoLote
+           LABEL RECORDS ARE STANDARD.
+       01  RegistroLote.
+           05 LOTE-NUMERO-CUENTA PIC 9(8).
+           05 LOTE-TIPO-TRANSACCION PIC X(1).
+           05 LOTE-MONTO PIC 9(9).
+
        WORKING-STORAGE SECTION.
-           01 Cuenta.
-               05 Nombre PIC X(15) VALUE SPACE.
-               05 TipoCuenta PIC X(1) VALUE SPACE.
-               05 NumeroCuenta PIC X(8) VALUE SPACE.
-               05 Saldo PIC 9(9) VALUE ZEROS.
-               05 UsuarioN PIC X(1) VALUE "S".
            77  CONTADOR PIC 9(5) VALUE 1.
            77  Opcion PIC 9(9) VALUE ZERO.
+
+           77  WS-ESTADO-CUENTAS PIC X(2) VALUE SPACES.
+           77  WS-ESTADO-AUDITORIA PIC X(2) VALUE SPACES.
+           77  WS-ESTADO-LOTE PIC X(2) VALUE SPACES.
+           77  WS-PARAMETRO PIC X(10) VALUE SPACES.
+           77  WS-CONTADOR-TRANSACCIONES PIC 9(5) VALUE ZEROS.
+           77  WS-TOTAL-MONTO PIC 9(9) VALUE ZEROS.
+           77  WS-NUMERO-CUENTA PIC 9(8) VALUE ZEROS.
+           77  WS-SWITCH-FIN-ARCHIVO PIC X(1) VALUE "N".
+               88 FIN-DE-ARCHIVO VALUE "S".
+           77  WS-MONTO PIC 9(9) VALUE ZEROS.
+           77  WS-TIPO-CUENTA PIC X(1) VALUE SPACE.
+               88 TIPO-CUENTA-VALIDO VALUES "A" "C".
+           77  WS-ACCION PIC X(20) VALUE SPACES.
+
+           01  WS-LINEA-AUDITORIA.
+               05 WS-LA-NUMERO-CUENTA PIC 9(8).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-LA-NOMBRE PIC X(15).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-LA-ACCION PIC X(20).
+
        PROCEDURE DIVISION.
+       Inicio.
+           PERFORM InicializarSistema.
+
+           ACCEPT WS-PARAMETRO FROM COMMAND-LINE.
+           IF WS-PARAMETRO = "LOTE"
+               PERFORM ProcesoLote
+           ELSE
+               PERFORM Main
+           END-IF.
+
+           PERFORM FinalizarSistema.
+           STOP RUN.
+
+       InicializarSistema.
+           OPEN I-O ArchivoCuentas.
+           IF WS-ESTADO-CUENTAS = "35"
+               OPEN OUTPUT ArchivoCuentas
+               CLOSE ArchivoCuentas
+               OPEN I-O ArchivoCuentas
+           END-IF.
+
+           MOVE ZEROS TO WS-NUMERO-CUENTA.
+           MOVE "N" TO WS-SWITCH-FIN-ARCHIVO.
+           PERFORM UNTIL FIN-DE-ARCHIVO
+               READ ArchivoCuentas NEXT RECORD
+                   AT END
+                       SET FIN-DE-ARCHIVO TO TRUE
+                   NOT AT END
+                       IF NumeroCuenta > WS-NUMERO-CUENTA
+                           MOVE NumeroCuenta TO WS-NUMERO-CUENTA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE "N" TO WS-SWITCH-FIN-ARCHIVO.
+           COMPUTE CONTADOR = WS-NUMERO-CUENTA + 1.
+
+           OPEN EXTEND ArchivoAuditoria.
+           IF WS-ESTADO-AUDITORIA NOT = "00"
+               OPEN OUTPUT ArchivoAuditoria
+           END-IF.
+
+       FinalizarSistema.
+           CLOSE ArchivoCuentas.
+           CLOSE ArchivoAuditoria.
+
+       GrabarAuditoria.
+           MOVE NumeroCuenta TO WS-LA-NUMERO-CUENTA.
+           MOVE Nombre TO WS-LA-NOMBRE.
+           MOVE WS-ACCION TO WS-LA-ACCION.
+           WRITE RegistroAuditoria FROM WS-LINEA-AUDITORIA.
+
        Main.
 
+           DISPLAY "1.Crear 2.Salir 3.Deposito 4.Retiro 5.Consulta".
            DISPLAY "Digita una Opcion"
            ACCEPT Opcion.
 
@@ -23,21 +127,182 @@
                    PERFORM Main
                WHEN 2
                    DISPLAY "2"
-                   STOP RUN
-
+               WHEN 3
+                   PERFORM Depositar
+                   PERFORM Main
+               WHEN 4
+                   PERFORM Retirar
+                   PERFORM Main
+               WHEN 5
+                   PERFORM ConsultaCuenta
+                   PERFORM Main
+               WHEN OTHER
+                   DISPLAY "Opcion invalida, intente de nuevo."
+                   PERFORM Main
            END-EVALUATE.
 
        CreaCuenta.
            DISPLAY "-----CREAR CUENTA-----".
            DISPLAY "Ingrese su Nombre.".
            ACCEPT Nombre.
-           IF Nombre = Nombre AND UsuarioN = "S" THEN
-               DISPLAY "Bienvenido al Banco ", Nombre
-               MOVE "N" TO UsuarioN
-               DISPLAY "Ingrese el tipo de cuenta."
-               ACCEPT TipoCuenta
+           DISPLAY "Bienvenido al Banco ", Nombre.
+
+           MOVE SPACE TO WS-TIPO-CUENTA.
+           PERFORM UNTIL TIPO-CUENTA-VALIDO
+               DISPLAY "Ingrese tipo cuenta (A-Ahorro, C-Corriente)."
+               ACCEPT WS-TIPO-CUENTA
+               IF NOT TIPO-CUENTA-VALIDO
+                   DISPLAY "Tipo de cuenta invalido, intente de nuevo."
+               END-IF
+           END-PERFORM.
+           MOVE WS-TIPO-CUENTA TO TipoCuenta.
+
+           MOVE CONTADOR TO NumeroCuenta.
+           ADD 1 TO CONTADOR.
+
+           DISPLAY "Ingrese el deposito inicial."
+           MOVE ZEROS TO WS-MONTO.
+           ACCEPT WS-MONTO.
+           MOVE WS-MONTO TO Saldo.
+
+           WRITE Cuenta
+               INVALID KEY
+                   DISPLAY "No se pudo crear la cuenta ", NumeroCuenta
+               NOT INVALID KEY
+                   MOVE "APERTURA DE CUENTA" TO WS-ACCION
+                   PERFORM GrabarAuditoria
+           END-WRITE.
+
+       Depositar.
+           DISPLAY "-----DEPOSITO-----".
+           DISPLAY "Ingrese el numero de cuenta.".
+           MOVE ZEROS TO WS-NUMERO-CUENTA.
+           ACCEPT WS-NUMERO-CUENTA.
+           MOVE WS-NUMERO-CUENTA TO NumeroCuenta.
+
+           READ ArchivoCuentas
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada."
+               NOT INVALID KEY
+                   DISPLAY "Ingrese el monto a depositar."
+                   MOVE ZEROS TO WS-MONTO
+                   ACCEPT WS-MONTO
+                   ADD WS-MONTO TO Saldo
+                   REWRITE Cuenta
+                       INVALID KEY
+                           DISPLAY "No se pudo actualizar la cuenta."
+                       NOT INVALID KEY
+                           DISPLAY "Nuevo saldo: ", Saldo
+                           MOVE "DEPOSITO" TO WS-ACCION
+                           PERFORM GrabarAuditoria
+                   END-REWRITE
+           END-READ.
+
+       Retirar.
+           DISPLAY "-----RETIRO-----".
+           DISPLAY "Ingrese el numero de cuenta.".
+           MOVE ZEROS TO WS-NUMERO-CUENTA.
+           ACCEPT WS-NUMERO-CUENTA.
+           MOVE WS-NUMERO-CUENTA TO NumeroCuenta.
+
+           READ ArchivoCuentas
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada."
+               NOT INVALID KEY
+                   DISPLAY "Ingrese el monto a retirar."
+                   MOVE ZEROS TO WS-MONTO
+                   ACCEPT WS-MONTO
+                   IF WS-MONTO > Saldo
+                       DISPLAY "Fondos insuficientes, retiro rechazado."
+                   ELSE
+                       SUBTRACT WS-MONTO FROM Saldo
+                       REWRITE Cuenta
+                           INVALID KEY
+                               DISPLAY "No se pudo actualizar."
+                           NOT INVALID KEY
+                               DISPLAY "Nuevo saldo: ", Saldo
+                               MOVE "RETIRO" TO WS-ACCION
+                               PERFORM GrabarAuditoria
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       ConsultaCuenta.
+           DISPLAY "-----CONSULTA DE SALDO-----".
+           DISPLAY "Ingrese el numero de cuenta.".
+           MOVE ZEROS TO WS-NUMERO-CUENTA.
+           ACCEPT WS-NUMERO-CUENTA.
+           MOVE WS-NUMERO-CUENTA TO NumeroCuenta.
+
+           READ ArchivoCuentas
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada."
+               NOT INVALID KEY
+                   DISPLAY "Numero de Cuenta: ", NumeroCuenta
+                   DISPLAY "Nombre: ", Nombre
+                   DISPLAY "Tipo de Cuenta: ", TipoCuenta
+                   DISPLAY "Saldo: ", Saldo
+           END-READ.
+
+       ProcesoLote.
+           DISPLAY "-----PROCESO POR LOTE-----".
+           MOVE ZEROS TO WS-CONTADOR-TRANSACCIONES.
+           MOVE ZEROS TO WS-TOTAL-MONTO.
+
+           OPEN INPUT ArchivoLote.
+           IF WS-ESTADO-LOTE NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de lote."
            ELSE
-               DISPLAY Nombre, " ya cuentas con una cuenta"
+               MOVE "N" TO WS-SWITCH-FIN-ARCHIVO
+               PERFORM UNTIL FIN-DE-ARCHIVO
+                   READ ArchivoLote
+                       AT END
+                           SET FIN-DE-ARCHIVO TO TRUE
+                       NOT AT END
+                           PERFORM ProcesarTransaccionLote
+                   END-READ
+               END-PERFORM
+               CLOSE ArchivoLote
            END-IF.
 
+           DISPLAY "Cuentas actualizadas: ", WS-CONTADOR-TRANSACCIONES.
+           DISPLAY "Monto total aplicado: ", WS-TOTAL-MONTO.
+
+       ProcesarTransaccionLote.
+           MOVE LOTE-NUMERO-CUENTA TO NumeroCuenta.
+
+           READ ArchivoCuentas
+               INVALID KEY
+                   DISPLAY "Cuenta no encontrada: ", LOTE-NUMERO-CUENTA
+               NOT INVALID KEY
+                   EVALUATE LOTE-TIPO-TRANSACCION
+                       WHEN "D"
+                           ADD LOTE-MONTO TO Saldo
+                           MOVE "DEPOSITO LOTE" TO WS-ACCION
+                           PERFORM ActualizarCuentaLote
+                       WHEN "R"
+                           IF LOTE-MONTO > Saldo
+                               DISPLAY "Fondos insuficientes: ",
+                                   LOTE-NUMERO-CUENTA
+                           ELSE
+                               SUBTRACT LOTE-MONTO FROM Saldo
+                               MOVE "RETIRO LOTE" TO WS-ACCION
+                               PERFORM ActualizarCuentaLote
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "Transaccion invalida: ",
+                               LOTE-NUMERO-CUENTA
+                   END-EVALUATE
+           END-READ.
+
+       ActualizarCuentaLote.
+           REWRITE Cuenta
+               INVALID KEY
+                   DISPLAY "No se pudo actualizar: ", NumeroCuenta
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-TRANSACCIONES
+                   ADD LOTE-MONTO TO WS-TOTAL-MONTO
+                   PERFORM GrabarAuditoria
+           END-REWRITE.
+
        END PROGRAM BANCO.
